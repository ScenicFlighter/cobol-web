@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *  HREXTRT.CPY                                                  *
+      *  UPSTREAM HR EXTRACT RECORD LAYOUT                            *
+      *                                                                *
+      *  USED BY  : CRRECON                                           *
+      *  RECEIVED FROM HR, SORTED ASCENDING BY HREXTRT-ID, AND        *
+      *  RECONCILED AGAINST CREATER-MASTER.                            *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-09  RSH  INITIAL VERSION
+      ******************************************************************
+       01  HREXTRT-RECORD.
+           03  HREXTRT-ID                 PIC X.
+           03  HREXTRT-NAME               PIC X(20).
