@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  CREXPORT.CPY                                                 *
+      *  CREATER-MASTER DOWNSTREAM EXTRACT RECORD LAYOUT              *
+      *                                                                *
+      *  USED BY  : CREXPRT                                           *
+      *  ONE FIXED-WIDTH RECORD PER CREATER ON CREATER-MASTER,        *
+      *  WRITTEN ON SCHEDULE FOR THE DOWNSTREAM TEAMS THAT NEED A     *
+      *  CURRENT CREATER LIST WITHOUT ASKING FOR ONE BY HAND.         *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-09  RSH  INITIAL VERSION
+      ******************************************************************
+       01  CREXPORT-RECORD.
+           03  CREXPORT-ID                PIC X.
+           03  CREXPORT-NAME               PIC X(20).
+           03  CREXPORT-ROLE               PIC X(10).
+           03  CREXPORT-STATUS             PIC X.
+           03  CREXPORT-EFF-DATE           PIC 9(08).
