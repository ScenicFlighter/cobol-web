@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  CRTRANS.CPY                                                  *
+      *  CREATER-TRANS BATCH INPUT TRANSACTION RECORD LAYOUT          *
+      *                                                                *
+      *  USED BY  : CRBATCH                                           *
+      *  ONE RECORD PER CREATER TO BE LOADED INTO CREATER-MASTER      *
+      *  BY THE BATCH LOAD PROGRAM, IN PLACE OF THE INTERACTIVE       *
+      *  ACCEPT PATH USED BY INDEX.                                   *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-09  RSH  INITIAL VERSION
+      ******************************************************************
+       01  CRTRANS-RECORD.
+           03  CRTRANS-ID                 PIC X.
+           03  CRTRANS-NAME               PIC X(20).
+           03  CRTRANS-ROLE               PIC X(10).
+           03  CRTRANS-STATUS             PIC X.
+           03  CRTRANS-EFF-DATE           PIC 9(08).
