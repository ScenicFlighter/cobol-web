@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  CRRESTRT.CPY                                                 *
+      *  CREATER-RESTART CHECKPOINT CONTROL RECORD LAYOUT             *
+      *                                                                *
+      *  USED BY  : CRBATCH                                           *
+      *  ONE RECORD, REWRITTEN PERIODICALLY DURING THE BATCH LOAD,    *
+      *  RECORDING THE LAST CREATER-TRANS TRANSACTION SUCCESSFULLY    *
+      *  ADDED TO CREATER-MASTER SO A RERUN AFTER AN ABEND CAN SKIP   *
+      *  PAST WORK ALREADY DONE.                                      *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-09  RSH  INITIAL VERSION
+      ******************************************************************
+       01  CRRESTRT-RECORD.
+           03  CRRESTRT-LAST-ID           PIC X.
+           03  CRRESTRT-ADD-COUNT         PIC 9(06).
