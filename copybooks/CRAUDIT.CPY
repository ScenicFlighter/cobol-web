@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      *  CRAUDIT.CPY                                                  *
+      *  CREATER-AUDIT TRANSACTION RECORD LAYOUT                     *
+      *                                                                *
+      *  USED BY  : INDEX                                             *
+      *  ONE RECORD IS APPENDED FOR EVERY ADD, CHANGE OR DELETE       *
+      *  MADE AGAINST CREATER-MASTER.                                 *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-09  RSH  INITIAL VERSION
+      *   2026-08-09  RSH  ADDED BEFORE/AFTER ROLE, STATUS AND
+      *                    EFFECTIVE DATE SO CHANGE CAN AUDIT THOSE
+      *                    FIELDS, NOT JUST NAME.
+      ******************************************************************
+       01  CRAUDIT-RECORD.
+           03  CRAUDIT-TIMESTAMP.
+               05  CRAUDIT-DATE               PIC 9(08).
+               05  CRAUDIT-TIME               PIC 9(08).
+           03  CRAUDIT-OPERATOR-ID            PIC X(08).
+           03  CRAUDIT-ACTION                 PIC X(06).
+               88  CRAUDIT-ADD                     VALUE "ADD".
+               88  CRAUDIT-CHANGE                  VALUE "CHANGE".
+               88  CRAUDIT-DELETE                  VALUE "DELETE".
+           03  CRAUDIT-CREATER-ID              PIC X.
+           03  CRAUDIT-BEFORE-NAME             PIC X(20).
+           03  CRAUDIT-AFTER-NAME              PIC X(20).
+           03  CRAUDIT-BEFORE-ROLE             PIC X(10).
+           03  CRAUDIT-AFTER-ROLE              PIC X(10).
+           03  CRAUDIT-BEFORE-STATUS           PIC X.
+           03  CRAUDIT-AFTER-STATUS            PIC X.
+           03  CRAUDIT-BEFORE-EFF-DATE         PIC 9(08).
+           03  CRAUDIT-AFTER-EFF-DATE          PIC 9(08).
