@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *  CREATER.CPY                                                  *
+      *  CREATER MASTER RECORD LAYOUT                                 *
+      *                                                                *
+      *  USED BY  : INDEX, CRLIST, CRBATCH, CRRECON, CREXPRT          *
+      *  KEYED BY : CREATER-ID                                        *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-09  RSH  INITIAL VERSION - ID AND NAME ONLY
+      *   2026-08-09  RSH  ADDED CREATER-ROLE, CREATER-STATUS AND
+      *                    CREATER-EFF-DATE SO ELIGIBILITY CAN BE
+      *                    DRIVEN FROM THE MASTER RECORD. THIS
+      *                    COPYBOOK IS NOW ALSO COPIED (WITH THE 01
+      *                    LEVEL RENAMED VIA REPLACING) INTO THE
+      *                    WORKING-STORAGE INTAKE AREA IN INDEX.
+      ******************************************************************
+       01  CREATER-RECORD.
+           03  CREATER_ID                 PIC X.
+           03  CREATER_NAME               PIC X(20).
+           03  CREATER-ROLE               PIC X(10).
+           03  CREATER-STATUS             PIC X.
+               88  CREATER-ACTIVE             VALUE "A".
+               88  CREATER-INACTIVE           VALUE "I".
+           03  CREATER-EFF-DATE           PIC 9(08).
