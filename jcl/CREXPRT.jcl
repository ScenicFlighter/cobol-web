@@ -0,0 +1,20 @@
+//CREXPRT  JOB  (ACCTNO),'CREATER EXPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* CREXPRT - EXPORT CREATER-MASTER TO A FIXED-WIDTH FEED FOR         *
+//* DOWNSTREAM SYSTEMS. SCHEDULED TO RUN NIGHTLY AFTER THE LAST       *
+//* INDEX/CRBATCH MAINTENANCE WINDOW CLOSES.                          *
+//*                                                                    *
+//* MODIFICATION HISTORY                                              *
+//*   2026-08-09  RSH  INITIAL VERSION                                *
+//*********************************************************************
+//STEP010  EXEC PGM=CREXPRT
+//STEPLIB  DD DSN=PROD.CREATER.LOADLIB,DISP=SHR
+//CREATMST DD DSN=PROD.CREATER.MASTER,DISP=SHR
+//CREXPORT DD DSN=PROD.CREATER.EXPORT(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
