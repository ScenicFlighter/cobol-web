@@ -0,0 +1,41 @@
+//CRBATCH  JOB  (ACCTNO),'CREATER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* CRBATCH - BATCH LOAD OF CREATER-MASTER FROM CREATER-TRANS         *
+//*                                                                    *
+//* READS THE CREATER-TRANS FILE RECEIVED FROM UPSTREAM AND ADDS      *
+//* EACH TRANSACTION TO CREATER-MASTER, LOGGING EVERY SUCCESSFUL      *
+//* ADD TO CREATER-AUDIT. REPLACES THE INTERACTIVE INDEX ACCEPT       *
+//* PATH FOR BULK LOADS.                                              *
+//*                                                                    *
+//* MODIFICATION HISTORY                                              *
+//*   2026-08-09  RSH  INITIAL VERSION                                *
+//*   2026-08-09  RSH  ADDED CREATER-RESTART CHECKPOINT DATASET. IT   *
+//*                    IS CATALOGED (MOD,KEEP) SO A RERUN AFTER AN    *
+//*                    ABEND FINDS THE CHECKPOINT LEFT BY STEP010,    *
+//*                    AND IS DELETED BY STEP020 ONLY WHEN STEP010    *
+//*                    COMPLETES CLEAN, SO THE NEXT NORMAL RUN        *
+//*                    STARTS FRESH.                                  *
+//*   2026-08-09  RSH  ADDED SPACE/DCB TO CREAUDIT SO THE STEP CAN    *
+//*                    ALLOCATE IT ON A FIRST RUN, WHEN THE PROGRAM'S *
+//*                    CREATE-IF-MISSING LOGIC EXPECTS TO FIND IT     *
+//*                    EMPTY RATHER THAN NOT YET ALLOCATED AT ALL.    *
+//*********************************************************************
+//STEP010  EXEC PGM=CRBATCH
+//STEPLIB  DD DSN=PROD.CREATER.LOADLIB,DISP=SHR
+//CREATRAN DD DSN=PROD.CREATER.TRANS,DISP=SHR
+//CREATMST DD DSN=PROD.CREATER.MASTER,DISP=SHR
+//CREAUDIT DD DSN=PROD.CREATER.AUDIT,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//CRRESTRT DD DSN=PROD.CREATER.RESTART,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//CRRESTRT DD DSN=PROD.CREATER.RESTART,DISP=(OLD,DELETE,KEEP)
+//
