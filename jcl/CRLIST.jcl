@@ -0,0 +1,18 @@
+//CRLIST   JOB  (ACCTNO),'CREATER LISTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* CRLIST - CREATER-MASTER ROSTER LISTING                            *
+//*                                                                    *
+//* READS CREATER-MASTER AND PRODUCES A PAGINATED, HEADERED ROSTER    *
+//* FOR END-OF-DAY DISTRIBUTION.                                      *
+//*                                                                    *
+//* MODIFICATION HISTORY                                              *
+//*   2026-08-09  RSH  INITIAL VERSION                                *
+//*********************************************************************
+//STEP010  EXEC PGM=CRLIST
+//STEPLIB  DD DSN=PROD.CREATER.LOADLIB,DISP=SHR
+//CREATMST DD DSN=PROD.CREATER.MASTER,DISP=SHR
+//CRLISTPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
