@@ -0,0 +1,18 @@
+//CRRECON  JOB  (ACCTNO),'CREATER RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* CRRECON - RECONCILE CREATER-MASTER AGAINST THE UPSTREAM HR        *
+//* EXTRACT AND PRODUCE AN EXCEPTIONS REPORT OF ADDS, DELETES AND     *
+//* NAME MISMATCHES.                                                  *
+//*                                                                    *
+//* MODIFICATION HISTORY                                              *
+//*   2026-08-09  RSH  INITIAL VERSION                                *
+//*********************************************************************
+//STEP010  EXEC PGM=CRRECON
+//STEPLIB  DD DSN=PROD.CREATER.LOADLIB,DISP=SHR
+//CREATMST DD DSN=PROD.CREATER.MASTER,DISP=SHR
+//HREXTRT  DD DSN=PROD.HR.CREATER.EXTRACT,DISP=SHR
+//CRRECNPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
