@@ -1,22 +1,403 @@
-       *> MAIN INDEX Controller
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INDEX.
-       DATA DIVISION.
-
-        WORKING-STORAGE SECTION.
-            01 CREATER.
-                03 CREATER_ID PIC x.
-                03 CREATER_NAME PIC x(20).
-                
-       PROCEDURE DIVISION.
-           *> CREATER Accept
-           DISPLAY "What`s your Creater ID ? ".
-           ACCEPT CREATER_ID.
-           
-           DISPLAY "What`s your Creater Name ? ".
-           ACCEPT CREATER_NAME.
-           
-           DISPLAY "Accept " CREATER_ID " : " CREATER_NAME.
-
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.          INDEX.
+000300 AUTHOR.              R HARTLEY.
+000400 INSTALLATION.        DATA CONTROL - CREATER MAINTENANCE.
+000500 DATE-WRITTEN.        2024-01-15.
+000600 DATE-COMPILED.       2026-08-09.
+000700****************************************************************
+000800* INDEX - CREATER MASTER MAINTENANCE                           *
+000900*                                                              *
+001000* ACCEPTS A CREATER ID AND CREATER NAME FROM THE OPERATOR      *
+001100* AND WRITES THE ENTRY OUT TO THE CREATER-MASTER INDEXED       *
+001200* FILE.                                                        *
+001300****************************************************************
+001400* MODIFICATION HISTORY
+001500*   2026-08-09  RSH  INITIAL VERSION - ADD CREATER-MASTER FILE
+001600*                    OUTPUT IN PLACE OF DISPLAY-ONLY INTAKE.
+001700*   2026-08-09  RSH  ADDED CREATER ID VALIDATION - REJECT BLANK
+001800*                    OR DUPLICATE ID BEFORE THE NAME PROMPT.
+001900*   2026-08-09  RSH  TURNED INDEX INTO A MENU-DRIVEN ADD/CHANGE/
+002000*                    DELETE/INQUIRE MAINTENANCE PROGRAM.
+002100*   2026-08-09  RSH  MOVED CREATER RECORD TO CREATER.CPY AND
+002200*                    ADDED ROLE/STATUS/EFFECTIVE DATE CAPTURE.
+002300*   2026-08-09  RSH  ADDED CREATER-AUDIT TRAIL - EVERY ADD,
+002400*                    CHANGE AND DELETE IS LOGGED WITH A
+002500*                    TIMESTAMP AND THE OPERATOR ID.
+002600****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.     IBM-370.
+003000 OBJECT-COMPUTER.     IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CREATER-MASTER  ASSIGN TO CREATMST
+003400            ORGANIZATION IS INDEXED
+003500            ACCESS MODE IS DYNAMIC
+003600            RECORD KEY IS CREATER_ID OF CREATER-RECORD
+003700            FILE STATUS IS WS-CREATMST-STATUS.
+003800     SELECT CREATER-AUDIT   ASSIGN TO CREAUDIT
+003900            ORGANIZATION IS SEQUENTIAL
+004000            FILE STATUS IS WS-CREAUDIT-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CREATER-MASTER
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY CREATER.
+004600*
+004700 FD  CREATER-AUDIT
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY CRAUDIT.
+005000*
+005100 WORKING-STORAGE SECTION.
+005200     COPY CREATER REPLACING CREATER-RECORD BY CREATER.
+005300*
+005400 01  WS-CREATMST-STATUS         PIC XX.
+005500     88  WS-CREATMST-OK              VALUE "00".
+005600     88  WS-CREATMST-NOT-FOUND       VALUE "35".
+005700     88  WS-CREATMST-DUP-KEY         VALUE "22".
+005800*
+005900 01  WS-CREAUDIT-STATUS         PIC XX.
+006000     88  WS-CREAUDIT-OK              VALUE "00".
+006100     88  WS-CREAUDIT-NOT-FOUND       VALUE "35".
+006200*
+006300 01  WS-OPERATOR-ID             PIC X(08)   VALUE SPACES.
+006400 01  WS-OLD-NAME                PIC X(20)   VALUE SPACES.
+006500 01  WS-OLD-ROLE                PIC X(10)   VALUE SPACES.
+006600 01  WS-OLD-STATUS              PIC X       VALUE SPACE.
+006700 01  WS-OLD-EFF-DATE            PIC 9(08)   VALUE ZERO.
+006800*
+006900 01  WS-ID-VALID-SW              PIC X       VALUE "N".
+007000     88  WS-ID-VALID                  VALUE "Y".
+007100*
+007200 01  WS-MENU-CHOICE              PIC X       VALUE SPACE.
+007300     88  WS-MENU-ADD                  VALUE "A" "a".
+007400     88  WS-MENU-CHANGE               VALUE "C" "c".
+007500     88  WS-MENU-DELETE               VALUE "D" "d".
+007600     88  WS-MENU-INQUIRE              VALUE "I" "i".
+007700     88  WS-MENU-EXIT                 VALUE "X" "x".
+007800*
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008200     PERFORM 1500-PROCESS-MENU THRU 1500-EXIT UNTIL WS-MENU-EXIT.
+008300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008400     STOP RUN.
+008500*
+008600****************************************************************
+008700* 1000-INITIALIZE - SIGN THE OPERATOR ON AND OPEN THE           *
+008800* CREATER-MASTER AND CREATER-AUDIT FILES, CREATING EITHER      *
+008900* ONE IF THIS IS THE FIRST RUN AND THE DATASET DOES NOT        *
+009000* YET EXIST.                                                   *
+009100****************************************************************
+009200 1000-INITIALIZE.
+009300     DISPLAY "ENTER YOUR OPERATOR ID ? ".
+009400     ACCEPT WS-OPERATOR-ID.
+009500     OPEN I-O CREATER-MASTER.
+009600     IF WS-CREATMST-NOT-FOUND
+009700         OPEN OUTPUT CREATER-MASTER
+009800         CLOSE CREATER-MASTER
+009900         OPEN I-O CREATER-MASTER
+010000     END-IF.
+010100     OPEN EXTEND CREATER-AUDIT.
+010200     IF WS-CREAUDIT-NOT-FOUND
+010300         OPEN OUTPUT CREATER-AUDIT
+010400         CLOSE CREATER-AUDIT
+010500         OPEN EXTEND CREATER-AUDIT
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900*
+011000****************************************************************
+011100* 1500-PROCESS-MENU - DISPLAY THE MAINTENANCE MENU, ACCEPT THE  *
+011200* OPERATOR'S SELECTION, AND DISPATCH TO THE CHOSEN FUNCTION.    *
+011300****************************************************************
+011400 1500-PROCESS-MENU.
+011500     PERFORM 1550-DISPLAY-MENU THRU 1550-EXIT.
+011600     ACCEPT WS-MENU-CHOICE.
+011700     EVALUATE TRUE
+011800         WHEN WS-MENU-ADD
+011900             PERFORM 2000-PROCESS-ADD THRU 2000-EXIT
+012000         WHEN WS-MENU-CHANGE
+012100             PERFORM 3000-PROCESS-CHANGE THRU 3000-EXIT
+012200         WHEN WS-MENU-DELETE
+012300             PERFORM 4000-PROCESS-DELETE THRU 4000-EXIT
+012400         WHEN WS-MENU-INQUIRE
+012500             PERFORM 5000-PROCESS-INQUIRE THRU 5000-EXIT
+012600         WHEN WS-MENU-EXIT
+012700             CONTINUE
+012800         WHEN OTHER
+012900             DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+013000     END-EVALUATE.
+013100 1500-EXIT.
+013200     EXIT.
+013300*
+013400 1550-DISPLAY-MENU.
+013500     DISPLAY "----------------------------------------".
+013600     DISPLAY "     CREATER MASTER MAINTENANCE".
+013700     DISPLAY "       A - ADD A CREATER".
+013800     DISPLAY "       C - CHANGE A CREATER".
+013900     DISPLAY "       D - DELETE A CREATER".
+014000     DISPLAY "       I - INQUIRE ON A CREATER".
+014100     DISPLAY "       X - EXIT".
+014200     DISPLAY "----------------------------------------".
+014300     DISPLAY "ENTER YOUR SELECTION ? ".
+014400 1550-EXIT.
+014500     EXIT.
+014600*
+014700****************************************************************
+014800* 2000-PROCESS-ADD - ACCEPT A CREATER ID AND NAME FROM         *
+014900* THE OPERATOR AND WRITE THE ENTRY TO CREATER-MASTER.          *
+015000****************************************************************
+015100 2000-PROCESS-ADD.
+015200     MOVE "N" TO WS-ID-VALID-SW.
+015300     PERFORM 1600-GET-VALID-ID UNTIL WS-ID-VALID.
+015400     DISPLAY "WHAT`S YOUR CREATER NAME ? ".
+015500     ACCEPT CREATER_NAME OF CREATER.
+015600     DISPLAY "WHAT`S THE CREATER ROLE ? ".
+015700     ACCEPT CREATER-ROLE OF CREATER.
+015800     DISPLAY "IS THE CREATER ACTIVE OR INACTIVE (A/I) ? ".
+015900     ACCEPT CREATER-STATUS OF CREATER.
+016000     DISPLAY "WHAT`S THE EFFECTIVE DATE (YYYYMMDD) ? ".
+016100     ACCEPT CREATER-EFF-DATE OF CREATER.
+016200     MOVE CORRESPONDING CREATER TO CREATER-RECORD.
+016300     WRITE CREATER-RECORD
+016400         INVALID KEY
+016500             DISPLAY "CREATER ID " CREATER_ID OF CREATER
+016600                     " ALREADY ON FILE"
+016700         NOT INVALID KEY
+016800             DISPLAY "ACCEPT " CREATER_ID OF CREATER
+016900                     " : " CREATER_NAME OF CREATER
+017000             MOVE "ADD" TO CRAUDIT-ACTION OF CRAUDIT-RECORD
+017100             MOVE CREATER_ID OF CREATER
+017200                 TO CRAUDIT-CREATER-ID OF CRAUDIT-RECORD
+017300             MOVE SPACES
+017400                 TO CRAUDIT-BEFORE-NAME OF CRAUDIT-RECORD
+017500             MOVE CREATER_NAME OF CREATER
+017600                 TO CRAUDIT-AFTER-NAME OF CRAUDIT-RECORD
+017700             MOVE SPACES
+017800                 TO CRAUDIT-BEFORE-ROLE OF CRAUDIT-RECORD
+017900             MOVE CREATER-ROLE OF CREATER
+018000                 TO CRAUDIT-AFTER-ROLE OF CRAUDIT-RECORD
+018100             MOVE SPACE
+018200                 TO CRAUDIT-BEFORE-STATUS OF CRAUDIT-RECORD
+018300             MOVE CREATER-STATUS OF CREATER
+018400                 TO CRAUDIT-AFTER-STATUS OF CRAUDIT-RECORD
+018500             MOVE ZERO
+018600                 TO CRAUDIT-BEFORE-EFF-DATE OF CRAUDIT-RECORD
+018700             MOVE CREATER-EFF-DATE OF CREATER
+018800                 TO CRAUDIT-AFTER-EFF-DATE OF CRAUDIT-RECORD
+018900             PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+019000     END-WRITE.
+019100 2000-EXIT.
+019200     EXIT.
+019300*
+019400****************************************************************
+019500* 1600-GET-VALID-ID - PROMPT FOR A CREATER ID AND VALIDATE IT  *
+019600* BEFORE THE NAME PROMPT IS EVER SHOWN.                        *
+019700****************************************************************
+019800 1600-GET-VALID-ID.
+019900     DISPLAY "WHAT`S YOUR CREATER ID ? ".
+020000     ACCEPT CREATER_ID OF CREATER.
+020100     PERFORM 1700-VALIDATE-ID THRU 1700-EXIT.
+020200*
+020300****************************************************************
+020400* 1700-VALIDATE-ID - REJECT A BLANK/LOW-VALUE ID AND REJECT AN *
+020500* ID THAT IS ALREADY ON THE CREATER-MASTER FILE.               *
+020600****************************************************************
+020700 1700-VALIDATE-ID.
+020800     IF CREATER_ID OF CREATER = SPACE OR LOW-VALUE
+020900         DISPLAY "CREATER ID CANNOT BE BLANK - RE-ENTER IT"
+021000     ELSE
+021100         MOVE CREATER_ID OF CREATER
+021200             TO CREATER_ID OF CREATER-RECORD
+021300         READ CREATER-MASTER
+021400             INVALID KEY
+021500                 MOVE "Y" TO WS-ID-VALID-SW
+021600             NOT INVALID KEY
+021700                 DISPLAY "CREATER ID " CREATER_ID OF CREATER
+021800                         " IS ALREADY ON FILE - RE-ENTER IT"
+021900         END-READ
+022000     END-IF.
+022100 1700-EXIT.
+022200     EXIT.
+022300*
+022400****************************************************************
+022500* 3000-PROCESS-CHANGE - ACCEPT A CREATER ID, LOOK IT UP ON      *
+022600* CREATER-MASTER, AND REWRITE IT WITH A NEW NAME, ROLE, STATUS  *
+022700* AND EFFECTIVE DATE.                                           *
+022800****************************************************************
+022900 3000-PROCESS-CHANGE.
+023000     DISPLAY "WHAT`S THE CREATER ID TO CHANGE ? ".
+023100     ACCEPT CREATER_ID OF CREATER.
+023200     MOVE CREATER_ID OF CREATER TO CREATER_ID OF CREATER-RECORD.
+023300     READ CREATER-MASTER
+023400         INVALID KEY
+023500             DISPLAY "CREATER ID " CREATER_ID OF CREATER
+023600                     " NOT ON FILE"
+023700         NOT INVALID KEY
+023800             MOVE CREATER_NAME OF CREATER-RECORD TO WS-OLD-NAME
+023900             MOVE CREATER-ROLE OF CREATER-RECORD TO WS-OLD-ROLE
+024000             MOVE CREATER-STATUS OF CREATER-RECORD
+024100                 TO WS-OLD-STATUS
+024200             MOVE CREATER-EFF-DATE OF CREATER-RECORD
+024300                 TO WS-OLD-EFF-DATE
+024400             DISPLAY "CURRENT NAME IS "
+024500                     CREATER_NAME OF CREATER-RECORD
+024600             DISPLAY "WHAT`S THE NEW CREATER NAME ? "
+024700             ACCEPT CREATER_NAME OF CREATER
+024800             MOVE CREATER_NAME OF CREATER
+024900                 TO CREATER_NAME OF CREATER-RECORD
+025000             DISPLAY "CURRENT ROLE IS "
+025100                     CREATER-ROLE OF CREATER-RECORD
+025200             DISPLAY "WHAT`S THE NEW CREATER ROLE ? "
+025300             ACCEPT CREATER-ROLE OF CREATER
+025400             MOVE CREATER-ROLE OF CREATER
+025500                 TO CREATER-ROLE OF CREATER-RECORD
+025600             DISPLAY "CURRENT STATUS IS "
+025700                     CREATER-STATUS OF CREATER-RECORD
+025800             DISPLAY "IS THE CREATER ACTIVE OR INACTIVE (A/I) ? "
+025900             ACCEPT CREATER-STATUS OF CREATER
+026000             MOVE CREATER-STATUS OF CREATER
+026100                 TO CREATER-STATUS OF CREATER-RECORD
+026200             DISPLAY "CURRENT EFFECTIVE DATE IS "
+026300                     CREATER-EFF-DATE OF CREATER-RECORD
+026400             DISPLAY "WHAT`S THE NEW EFFECTIVE DATE (YYYYMMDD) ? "
+026500             ACCEPT CREATER-EFF-DATE OF CREATER
+026600             MOVE CREATER-EFF-DATE OF CREATER
+026700                 TO CREATER-EFF-DATE OF CREATER-RECORD
+026800             REWRITE CREATER-RECORD
+026900                 INVALID KEY
+027000                     DISPLAY "REWRITE FAILED FOR CREATER ID "
+027100                             CREATER_ID OF CREATER
+027200                 NOT INVALID KEY
+027300                     DISPLAY "CREATER ID " CREATER_ID OF CREATER
+027400                             " CHANGED"
+027500                     MOVE "CHANGE"
+027600                         TO CRAUDIT-ACTION OF CRAUDIT-RECORD
+027700                     MOVE CREATER_ID OF CREATER
+027800                         TO CRAUDIT-CREATER-ID OF CRAUDIT-RECORD
+027900                     MOVE WS-OLD-NAME
+028000                         TO CRAUDIT-BEFORE-NAME OF CRAUDIT-RECORD
+028100                     MOVE CREATER_NAME OF CREATER
+028200                         TO CRAUDIT-AFTER-NAME OF CRAUDIT-RECORD
+028300                     MOVE WS-OLD-ROLE
+028400                         TO CRAUDIT-BEFORE-ROLE OF CRAUDIT-RECORD
+028500                     MOVE CREATER-ROLE OF CREATER
+028600                         TO CRAUDIT-AFTER-ROLE OF CRAUDIT-RECORD
+028700                     MOVE WS-OLD-STATUS
+028800                         TO CRAUDIT-BEFORE-STATUS
+028900                             OF CRAUDIT-RECORD
+029000                     MOVE CREATER-STATUS OF CREATER
+029100                         TO CRAUDIT-AFTER-STATUS OF CRAUDIT-RECORD
+029200                     MOVE WS-OLD-EFF-DATE
+029300                         TO CRAUDIT-BEFORE-EFF-DATE
+029400                             OF CRAUDIT-RECORD
+029500                     MOVE CREATER-EFF-DATE OF CREATER
+029600                         TO CRAUDIT-AFTER-EFF-DATE
+029700                             OF CRAUDIT-RECORD
+029800                     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+029900             END-REWRITE
+030000     END-READ.
+030100 3000-EXIT.
+030200     EXIT.
+030300*
+030400****************************************************************
+030500* 4000-PROCESS-DELETE - ACCEPT A CREATER ID, LOOK IT UP ON      *
+030600* CREATER-MASTER, AND DELETE THE MATCHING RECORD.               *
+030700****************************************************************
+030800 4000-PROCESS-DELETE.
+030900     DISPLAY "WHAT`S THE CREATER ID TO DELETE ? ".
+031000     ACCEPT CREATER_ID OF CREATER.
+031100     MOVE CREATER_ID OF CREATER TO CREATER_ID OF CREATER-RECORD.
+031200     READ CREATER-MASTER
+031300         INVALID KEY
+031400             DISPLAY "CREATER ID " CREATER_ID OF CREATER
+031500                     " NOT ON FILE"
+031600         NOT INVALID KEY
+031700             MOVE CREATER_NAME OF CREATER-RECORD TO WS-OLD-NAME
+031800             MOVE CREATER-ROLE OF CREATER-RECORD TO WS-OLD-ROLE
+031900             MOVE CREATER-STATUS OF CREATER-RECORD
+032000                 TO WS-OLD-STATUS
+032100             MOVE CREATER-EFF-DATE OF CREATER-RECORD
+032200                 TO WS-OLD-EFF-DATE
+032300             DELETE CREATER-MASTER
+032400                 INVALID KEY
+032500                     DISPLAY "DELETE FAILED FOR CREATER ID "
+032600                             CREATER_ID OF CREATER
+032700                 NOT INVALID KEY
+032800                     DISPLAY "CREATER ID " CREATER_ID OF CREATER
+032900                             " DELETED"
+033000                     MOVE "DELETE"
+033100                         TO CRAUDIT-ACTION OF CRAUDIT-RECORD
+033200                     MOVE CREATER_ID OF CREATER
+033300                         TO CRAUDIT-CREATER-ID OF CRAUDIT-RECORD
+033400                     MOVE WS-OLD-NAME
+033500                         TO CRAUDIT-BEFORE-NAME OF CRAUDIT-RECORD
+033600                     MOVE SPACES
+033700                         TO CRAUDIT-AFTER-NAME OF CRAUDIT-RECORD
+033800                     MOVE WS-OLD-ROLE
+033900                         TO CRAUDIT-BEFORE-ROLE OF CRAUDIT-RECORD
+034000                     MOVE SPACES
+034100                         TO CRAUDIT-AFTER-ROLE OF CRAUDIT-RECORD
+034200                     MOVE WS-OLD-STATUS
+034300                         TO CRAUDIT-BEFORE-STATUS
+034400                             OF CRAUDIT-RECORD
+034500                     MOVE SPACE
+034600                         TO CRAUDIT-AFTER-STATUS OF CRAUDIT-RECORD
+034700                     MOVE WS-OLD-EFF-DATE
+034800                         TO CRAUDIT-BEFORE-EFF-DATE
+034900                             OF CRAUDIT-RECORD
+035000                     MOVE ZERO
+035100                         TO CRAUDIT-AFTER-EFF-DATE
+035200                             OF CRAUDIT-RECORD
+035300                     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+035400             END-DELETE
+035500     END-READ.
+035600 4000-EXIT.
+035700     EXIT.
+035800*
+035900****************************************************************
+036000* 5000-PROCESS-INQUIRE - ACCEPT A CREATER ID AND DISPLAY THE    *
+036100* MATCHING CREATER-MASTER RECORD.                               *
+036200****************************************************************
+036300 5000-PROCESS-INQUIRE.
+036400     DISPLAY "WHAT`S THE CREATER ID TO INQUIRE ON ? ".
+036500     ACCEPT CREATER_ID OF CREATER.
+036600     MOVE CREATER_ID OF CREATER TO CREATER_ID OF CREATER-RECORD.
+036700     READ CREATER-MASTER
+036800         INVALID KEY
+036900             DISPLAY "CREATER ID " CREATER_ID OF CREATER
+037000                     " NOT ON FILE"
+037100         NOT INVALID KEY
+037200             DISPLAY "CREATER ID        : "
+037300                     CREATER_ID OF CREATER-RECORD
+037400             DISPLAY "CREATER NAME      : "
+037500                     CREATER_NAME OF CREATER-RECORD
+037600             DISPLAY "CREATER ROLE      : "
+037700                     CREATER-ROLE OF CREATER-RECORD
+037800             DISPLAY "CREATER STATUS    : "
+037900                     CREATER-STATUS OF CREATER-RECORD
+038000             DISPLAY "EFFECTIVE DATE    : "
+038100                     CREATER-EFF-DATE OF CREATER-RECORD
+038200     END-READ.
+038300 5000-EXIT.
+038400     EXIT.
+038500*
+038600 9000-TERMINATE.
+038700     CLOSE CREATER-MASTER.
+038800     CLOSE CREATER-AUDIT.
+038900 9000-EXIT.
+039000     EXIT.
+039100*
+039200****************************************************************
+039300* 8000-WRITE-AUDIT - STAMP THE CURRENT DATE, TIME AND OPERATOR *
+039400* ID ONTO THE AUDIT RECORD BUILT BY THE CALLER AND APPEND IT   *
+039500* TO CREATER-AUDIT.                                            *
+039600****************************************************************
+039700 8000-WRITE-AUDIT.
+039800     ACCEPT CRAUDIT-DATE OF CRAUDIT-RECORD FROM DATE YYYYMMDD.
+039900     ACCEPT CRAUDIT-TIME OF CRAUDIT-RECORD FROM TIME.
+040000     MOVE WS-OPERATOR-ID TO CRAUDIT-OPERATOR-ID OF CRAUDIT-RECORD.
+040100     WRITE CRAUDIT-RECORD.
+040200 8000-EXIT.
+040300     EXIT.
