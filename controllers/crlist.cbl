@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.          CRLIST.
+000300 AUTHOR.              R HARTLEY.
+000400 INSTALLATION.        DATA CONTROL - CREATER MAINTENANCE.
+000500 DATE-WRITTEN.        2026-08-09.
+000600 DATE-COMPILED.       2026-08-09.
+000700****************************************************************
+000800* CRLIST - CREATER MASTER ROSTER LISTING                       *
+000900*                                                              *
+001000* READS CREATER-MASTER SEQUENTIALLY (IN ASCENDING              *
+001100* CREATER_ID SEQUENCE) AND PRODUCES A PAGINATED,               *
+001200* HEADERED ROSTER FOR END-OF-DAY DISTRIBUTION.                 *
+001300****************************************************************
+001400* MODIFICATION HISTORY
+001500*   2026-08-09  RSH  INITIAL VERSION
+001600****************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.     IBM-370.
+002000 OBJECT-COMPUTER.     IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CREATER-MASTER  ASSIGN TO CREATMST
+002400            ORGANIZATION IS INDEXED
+002500            ACCESS MODE IS SEQUENTIAL
+002600            RECORD KEY IS CREATER_ID OF CREATER-RECORD
+002700            FILE STATUS IS WS-CREATMST-STATUS.
+002800     SELECT PRINT-FILE      ASSIGN TO CRLISTPT
+002900            ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CREATER-MASTER
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY CREATER.
+003500*
+003600 FD  PRINT-FILE
+003700     LABEL RECORDS ARE STANDARD
+003800     LINAGE IS 55 LINES
+003900         WITH FOOTING AT 52
+004000         LINES AT TOP 2
+004100         LINES AT BOTTOM 2.
+004200 01  PRINT-LINE                    PIC X(132).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-CREATMST-STATUS            PIC XX.
+004600     88  WS-CREATMST-OK                VALUE "00".
+004700     88  WS-CREATMST-EOF               VALUE "10".
+004800*
+004900 01  WS-EOF-SW                     PIC X       VALUE "N".
+005000     88  WS-EOF                        VALUE "Y".
+005100*
+005200 01  WS-PAGE-NO                    PIC 9(04)   VALUE ZERO.
+005300 01  WS-RECORD-COUNT               PIC 9(06)   VALUE ZERO.
+005400*
+005500 01  WS-RUN-DATE                   PIC 9(08).
+005600 01  WS-RUN-DATE-R  REDEFINES WS-RUN-DATE.
+005700     05  WS-RUN-YYYY                   PIC 9(04).
+005800     05  WS-RUN-MM                     PIC 9(02).
+005900     05  WS-RUN-DD                     PIC 9(02).
+006000 01  WS-RUN-DATE-DISP               PIC X(10).
+006100*
+006200****************************************************************
+006300* HDG1-LINE - REPORT TITLE, RUN DATE AND PAGE NUMBER.          *
+006400****************************************************************
+006500 01  HDG1-LINE.
+006600     05  FILLER                    PIC X(30)
+006700             VALUE "CREATER MASTER ROSTER LISTING".
+006800     05  FILLER                    PIC X(20)   VALUE SPACES.
+006900     05  FILLER                    PIC X(05)   VALUE "DATE:".
+007000     05  HDG1-RUN-DATE             PIC X(10).
+007100     05  FILLER                    PIC X(05)   VALUE SPACES.
+007200     05  FILLER                    PIC X(05)   VALUE "PAGE:".
+007300     05  HDG1-PAGE-NO              PIC ZZZ9.
+007400     05  FILLER                    PIC X(53)   VALUE SPACES.
+007500*
+007600 01  HDG2-LINE.
+007700     05  FILLER                    PIC X(06)   VALUE "ID".
+007800     05  FILLER                    PIC X(04)   VALUE SPACES.
+007900     05  FILLER                    PIC X(20)   VALUE "NAME".
+008000     05  FILLER                    PIC X(02)   VALUE SPACES.
+008100     05  FILLER                    PIC X(10)   VALUE "ROLE".
+008200     05  FILLER                    PIC X(02)   VALUE SPACES.
+008300     05  FILLER                    PIC X(06)   VALUE "STATUS".
+008400     05  FILLER                    PIC X(02)   VALUE SPACES.
+008500     05  FILLER                    PIC X(14)
+008600             VALUE "EFFECTIVE DATE".
+008700     05  FILLER                    PIC X(66)   VALUE SPACES.
+008800*
+008900 01  BLANK-LINE.
+009000     05  FILLER                    PIC X(132)  VALUE SPACES.
+009100*
+009200 01  DETAIL-LINE.
+009300     05  DTL-ID                    PIC X(06).
+009400     05  FILLER                    PIC X(04)   VALUE SPACES.
+009500     05  DTL-NAME                  PIC X(20).
+009600     05  FILLER                    PIC X(02)   VALUE SPACES.
+009700     05  DTL-ROLE                  PIC X(10).
+009800     05  FILLER                    PIC X(02)   VALUE SPACES.
+009900     05  DTL-STATUS                PIC X(06).
+010000     05  FILLER                    PIC X(02)   VALUE SPACES.
+010100     05  DTL-EFF-DATE              PIC X(14).
+010200     05  FILLER                    PIC X(66)   VALUE SPACES.
+010300*
+010400 01  FOOTER-LINE.
+010500     05  FILLER                    PIC X(24)
+010600             VALUE "TOTAL CREATERS ON FILE: ".
+010700     05  FTR-COUNT                 PIC ZZZ,ZZ9.
+010800     05  FILLER                    PIC X(101)  VALUE SPACES.
+010900*
+011000 PROCEDURE DIVISION.
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-PROCESS-RECS THRU 2000-EXIT UNTIL WS-EOF.
+011400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011500     STOP RUN.
+011600*
+011700****************************************************************
+011800* 1000-INITIALIZE - OPEN THE FILES, ESTABLISH THE RUN DATE     *
+011900* AND PRIME THE FIRST HEADING AND DETAIL RECORD.               *
+012000****************************************************************
+012100 1000-INITIALIZE.
+012200     OPEN INPUT  CREATER-MASTER.
+012300     OPEN OUTPUT PRINT-FILE.
+012400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+012500     STRING WS-RUN-YYYY  DELIMITED BY SIZE
+012600            "-"          DELIMITED BY SIZE
+012700            WS-RUN-MM    DELIMITED BY SIZE
+012800            "-"          DELIMITED BY SIZE
+012900            WS-RUN-DD    DELIMITED BY SIZE
+013000         INTO WS-RUN-DATE-DISP.
+013100     PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT.
+013200     PERFORM 2200-READ-CREATER THRU 2200-EXIT.
+013300 1000-EXIT.
+013400     EXIT.
+013500*
+013600****************************************************************
+013700* 2000-PROCESS-RECS - PRINT ONE DETAIL LINE PER CREATER        *
+013800* AND READ THE NEXT RECORD ON THE MASTER FILE.                 *
+013900****************************************************************
+014000 2000-PROCESS-RECS.
+014100     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT.
+014200     PERFORM 2200-READ-CREATER THRU 2200-EXIT.
+014300 2000-EXIT.
+014400     EXIT.
+014500*
+014600 2100-WRITE-HEADERS.
+014700     ADD 1 TO WS-PAGE-NO.
+014800     MOVE WS-PAGE-NO       TO HDG1-PAGE-NO.
+014900     MOVE WS-RUN-DATE-DISP TO HDG1-RUN-DATE.
+015000     WRITE PRINT-LINE FROM HDG1-LINE  AFTER ADVANCING PAGE.
+015100     WRITE PRINT-LINE FROM HDG2-LINE  AFTER ADVANCING 1 LINE.
+015200     WRITE PRINT-LINE FROM BLANK-LINE AFTER ADVANCING 1 LINE.
+015300 2100-EXIT.
+015400     EXIT.
+015500*
+015600 2200-READ-CREATER.
+015700     READ CREATER-MASTER
+015800         AT END
+015900             MOVE "Y" TO WS-EOF-SW
+016000     END-READ.
+016100 2200-EXIT.
+016200     EXIT.
+016300*
+016400****************************************************************
+016500* 2300-WRITE-DETAIL - MOVE THE CURRENT CREATER-MASTER          *
+016600* RECORD TO THE DETAIL LINE AND PRINT IT, ROLLING TO A         *
+016700* NEW PAGE (WITH HEADERS) WHEN THE PAGE FILLS.                 *
+016800****************************************************************
+016900 2300-WRITE-DETAIL.
+017000     MOVE CREATER_ID OF CREATER-RECORD      TO DTL-ID.
+017100     MOVE CREATER_NAME OF CREATER-RECORD    TO DTL-NAME.
+017200     MOVE CREATER-ROLE OF CREATER-RECORD    TO DTL-ROLE.
+017300     MOVE CREATER-STATUS OF CREATER-RECORD  TO DTL-STATUS.
+017400     MOVE CREATER-EFF-DATE OF CREATER-RECORD
+017500         TO DTL-EFF-DATE.
+017600     ADD 1 TO WS-RECORD-COUNT.
+017700     WRITE PRINT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE
+017800         AT END-OF-PAGE
+017900             PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT
+018000     END-WRITE.
+018100 2300-EXIT.
+018200     EXIT.
+018300*
+018400****************************************************************
+018500* 9000-TERMINATE - PRINT THE RECORD COUNT AND CLOSE THE        *
+018600* FILES.                                                       *
+018700****************************************************************
+018800 9000-TERMINATE.
+018900     MOVE WS-RECORD-COUNT TO FTR-COUNT.
+019000     WRITE PRINT-LINE FROM FOOTER-LINE AFTER ADVANCING 2 LINES.
+019100     CLOSE CREATER-MASTER.
+019200     CLOSE PRINT-FILE.
+019300 9000-EXIT.
+019400     EXIT.
