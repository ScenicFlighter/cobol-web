@@ -0,0 +1,281 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.          CRRECON.
+000300 AUTHOR.              R HARTLEY.
+000400 INSTALLATION.        DATA CONTROL - CREATER MAINTENANCE.
+000500 DATE-WRITTEN.        2026-08-09.
+000600 DATE-COMPILED.       2026-08-09.
+000700****************************************************************
+000800* CRRECON - CREATER-MASTER / HR-EXTRACT RECONCILIATION         *
+000900*                                                              *
+001000* MATCH-MERGES CREATER-MASTER (READ IN ASCENDING CREATER_ID    *
+001100* SEQUENCE) AGAINST THE UPSTREAM HR-EXTRACT FILE (ALSO         *
+001200* SORTED ASCENDING BY ID) AND PRINTS AN EXCEPTIONS REPORT OF   *
+001300* IDS TO ADD, IDS TO DELETE, AND NAME MISMATCHES, SO DRIFT     *
+001400* BETWEEN THE TWO CAN BE CAUGHT AND CORRECTED THROUGH INDEX.   *
+001500****************************************************************
+001600* MODIFICATION HISTORY
+001700*   2026-08-09  RSH  INITIAL VERSION
+001800****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.     IBM-370.
+002200 OBJECT-COMPUTER.     IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CREATER-MASTER  ASSIGN TO CREATMST
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE IS SEQUENTIAL
+002800            RECORD KEY IS CREATER_ID OF CREATER-RECORD
+002900            FILE STATUS IS WS-CREATMST-STATUS.
+003000     SELECT HR-EXTRACT      ASSIGN TO HREXTRT
+003100            ORGANIZATION IS SEQUENTIAL
+003200            FILE STATUS IS WS-HREXTRT-STATUS.
+003300     SELECT PRINT-FILE      ASSIGN TO CRRECNPT
+003400            ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CREATER-MASTER
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY CREATER.
+004000*
+004100 FD  HR-EXTRACT
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY HREXTRT.
+004400*
+004500 FD  PRINT-FILE
+004600     LABEL RECORDS ARE STANDARD
+004700     LINAGE IS 55 LINES
+004800         WITH FOOTING AT 52
+004900         LINES AT TOP 2
+005000         LINES AT BOTTOM 2.
+005100 01  PRINT-LINE                    PIC X(132).
+005200*
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-CREATMST-STATUS            PIC XX.
+005500     88  WS-CREATMST-OK                VALUE "00".
+005600     88  WS-CREATMST-EOF               VALUE "10".
+005700*
+005800 01  WS-HREXTRT-STATUS             PIC XX.
+005900     88  WS-HREXTRT-OK                 VALUE "00".
+006000     88  WS-HREXTRT-EOF                VALUE "10".
+006100*
+006200 01  WS-CREATMST-ID                PIC X.
+006300 01  WS-HREXTRT-ID                 PIC X.
+006400*
+006500 01  WS-PAGE-NO                    PIC 9(04)   VALUE ZERO.
+006600 01  WS-ADD-COUNT                  PIC 9(06)   VALUE ZERO.
+006700 01  WS-DELETE-COUNT               PIC 9(06)   VALUE ZERO.
+006800 01  WS-MISMATCH-COUNT             PIC 9(06)   VALUE ZERO.
+006900*
+007000 01  WS-RUN-DATE                   PIC 9(08).
+007100 01  WS-RUN-DATE-R  REDEFINES WS-RUN-DATE.
+007200     05  WS-RUN-YYYY                   PIC 9(04).
+007300     05  WS-RUN-MM                     PIC 9(02).
+007400     05  WS-RUN-DD                     PIC 9(02).
+007500 01  WS-RUN-DATE-DISP              PIC X(10).
+007600*
+007700****************************************************************
+007800* HDG1-LINE - REPORT TITLE, RUN DATE AND PAGE NUMBER.          *
+007900****************************************************************
+008000 01  HDG1-LINE.
+008100     05  FILLER                    PIC X(30)
+008200             VALUE "CREATER / HR RECONCILIATION".
+008300     05  FILLER                    PIC X(20)   VALUE SPACES.
+008400     05  FILLER                    PIC X(05)   VALUE "DATE:".
+008500     05  HDG1-RUN-DATE             PIC X(10).
+008600     05  FILLER                    PIC X(05)   VALUE SPACES.
+008700     05  FILLER                    PIC X(05)   VALUE "PAGE:".
+008800     05  HDG1-PAGE-NO              PIC ZZZ9.
+008900     05  FILLER                    PIC X(53)   VALUE SPACES.
+009000*
+009100 01  HDG2-LINE.
+009200     05  FILLER                    PIC X(06)   VALUE "ID".
+009300     05  FILLER                    PIC X(04)   VALUE SPACES.
+009400     05  FILLER                    PIC X(10)   VALUE "EXCEPTION".
+009500     05  FILLER                    PIC X(02)   VALUE SPACES.
+009600     05  FILLER                    PIC X(20)
+009700             VALUE "MASTER NAME".
+009800     05  FILLER                    PIC X(02)   VALUE SPACES.
+009900     05  FILLER                    PIC X(20)   VALUE "HR NAME".
+010000     05  FILLER                    PIC X(58)   VALUE SPACES.
+010100*
+010200 01  BLANK-LINE.
+010300     05  FILLER                    PIC X(132)  VALUE SPACES.
+010400*
+010500 01  DETAIL-LINE.
+010600     05  DTL-ID                    PIC X(06).
+010700     05  FILLER                    PIC X(04)   VALUE SPACES.
+010800     05  DTL-EXCEPTION             PIC X(10).
+010900     05  FILLER                    PIC X(02)   VALUE SPACES.
+011000     05  DTL-MASTER-NAME           PIC X(20).
+011100     05  FILLER                    PIC X(02)   VALUE SPACES.
+011200     05  DTL-HR-NAME               PIC X(20).
+011300     05  FILLER                    PIC X(58)   VALUE SPACES.
+011400*
+011500 01  FOOTER-LINE.
+011600     05  FILLER                    PIC X(20)
+011700             VALUE "ADDS      : ".
+011800     05  FTR-ADD-COUNT             PIC ZZZ,ZZ9.
+011900     05  FILLER                    PIC X(10)   VALUE SPACES.
+012000     05  FILLER                    PIC X(20)
+012100             VALUE "DELETES   : ".
+012200     05  FTR-DELETE-COUNT          PIC ZZZ,ZZ9.
+012300     05  FILLER                    PIC X(10)   VALUE SPACES.
+012400     05  FILLER                    PIC X(20)
+012500             VALUE "MISMATCHES: ".
+012600     05  FTR-MISMATCH-COUNT        PIC ZZZ,ZZ9.
+012700     05  FILLER                    PIC X(29)   VALUE SPACES.
+012800*
+012900 PROCEDURE DIVISION.
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013200     PERFORM 2000-PROCESS-RECS THRU 2000-EXIT
+013300         UNTIL WS-CREATMST-ID = HIGH-VALUES
+013400            AND WS-HREXTRT-ID = HIGH-VALUES.
+013500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013600     STOP RUN.
+013700*
+013800****************************************************************
+013900* 1000-INITIALIZE - OPEN THE FILES, ESTABLISH THE RUN DATE,    *
+014000* PRINT THE FIRST HEADING AND PRIME BOTH INPUT RECORDS.        *
+014100****************************************************************
+014200 1000-INITIALIZE.
+014300     OPEN INPUT  CREATER-MASTER.
+014400     OPEN INPUT  HR-EXTRACT.
+014500     OPEN OUTPUT PRINT-FILE.
+014600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+014700     STRING WS-RUN-YYYY  DELIMITED BY SIZE
+014800            "-"          DELIMITED BY SIZE
+014900            WS-RUN-MM    DELIMITED BY SIZE
+015000            "-"          DELIMITED BY SIZE
+015100            WS-RUN-DD    DELIMITED BY SIZE
+015200         INTO WS-RUN-DATE-DISP.
+015300     PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT.
+015400     PERFORM 2200-READ-CREATER THRU 2200-EXIT.
+015500     PERFORM 2300-READ-HR THRU 2300-EXIT.
+015600 1000-EXIT.
+015700     EXIT.
+015800*
+015900****************************************************************
+016000* 2000-PROCESS-RECS - MATCH-MERGE THE TWO INPUT FILES ON THEIR *
+016100* CURRENT ID AND DISPATCH TO THE HANDLER FOR A MATCHED PAIR,   *
+016200* A MASTER-ONLY ID, OR AN HR-ONLY ID.                          *
+016300****************************************************************
+016400 2000-PROCESS-RECS.
+016500     EVALUATE TRUE
+016600         WHEN WS-CREATMST-ID = WS-HREXTRT-ID
+016700             PERFORM 2400-CHECK-NAME THRU 2400-EXIT
+016800             PERFORM 2200-READ-CREATER THRU 2200-EXIT
+016900             PERFORM 2300-READ-HR THRU 2300-EXIT
+017000         WHEN WS-CREATMST-ID < WS-HREXTRT-ID
+017100             PERFORM 2500-REPORT-DELETE THRU 2500-EXIT
+017200             PERFORM 2200-READ-CREATER THRU 2200-EXIT
+017300         WHEN OTHER
+017400             PERFORM 2600-REPORT-ADD THRU 2600-EXIT
+017500             PERFORM 2300-READ-HR THRU 2300-EXIT
+017600     END-EVALUATE.
+017700 2000-EXIT.
+017800     EXIT.
+017900*
+018000 2100-WRITE-HEADERS.
+018100     ADD 1 TO WS-PAGE-NO.
+018200     MOVE WS-PAGE-NO       TO HDG1-PAGE-NO.
+018300     MOVE WS-RUN-DATE-DISP TO HDG1-RUN-DATE.
+018400     WRITE PRINT-LINE FROM HDG1-LINE  AFTER ADVANCING PAGE.
+018500     WRITE PRINT-LINE FROM HDG2-LINE  AFTER ADVANCING 1 LINE.
+018600     WRITE PRINT-LINE FROM BLANK-LINE AFTER ADVANCING 1 LINE.
+018700 2100-EXIT.
+018800     EXIT.
+018900*
+019000****************************************************************
+019100* 2200-READ-CREATER - READ THE NEXT CREATER-MASTER RECORD,     *
+019200* DRIVING THE MATCH KEY TO HIGH-VALUES AT END OF FILE SO THE   *
+019300* MATCH-MERGE LOGIC LETS THE HR-EXTRACT FILE DRAIN NORMALLY.   *
+019400****************************************************************
+019500 2200-READ-CREATER.
+019600     READ CREATER-MASTER
+019700         AT END
+019800             MOVE HIGH-VALUES TO WS-CREATMST-ID
+019900         NOT AT END
+020000             MOVE CREATER_ID OF CREATER-RECORD TO WS-CREATMST-ID
+020100     END-READ.
+020200 2200-EXIT.
+020300     EXIT.
+020400*
+020500 2300-READ-HR.
+020600     READ HR-EXTRACT
+020700         AT END
+020800             MOVE HIGH-VALUES TO WS-HREXTRT-ID
+020900         NOT AT END
+021000             MOVE HREXTRT-ID OF HREXTRT-RECORD TO WS-HREXTRT-ID
+021100     END-READ.
+021200 2300-EXIT.
+021300     EXIT.
+021400*
+021500****************************************************************
+021600* 2400-CHECK-NAME - THE ID IS ON BOTH FILES. REPORT AN         *
+021700* EXCEPTION ONLY IF THE NAMES HAVE DRIFTED APART.              *
+021800****************************************************************
+021900 2400-CHECK-NAME.
+022000     IF CREATER_NAME OF CREATER-RECORD
+022100             NOT = HREXTRT-NAME OF HREXTRT-RECORD
+022200         ADD 1 TO WS-MISMATCH-COUNT
+022300         MOVE WS-CREATMST-ID       TO DTL-ID
+022400         MOVE "MISMATCH"           TO DTL-EXCEPTION
+022500         MOVE CREATER_NAME OF CREATER-RECORD TO DTL-MASTER-NAME
+022600         MOVE HREXTRT-NAME OF HREXTRT-RECORD TO DTL-HR-NAME
+022700         PERFORM 2700-WRITE-DETAIL THRU 2700-EXIT
+022800     END-IF.
+022900 2400-EXIT.
+023000     EXIT.
+023100*
+023200****************************************************************
+023300* 2500-REPORT-DELETE - THE ID IS ON CREATER-MASTER BUT IS NO   *
+023400* LONGER IN THE HR EXTRACT.                                    *
+023500****************************************************************
+023600 2500-REPORT-DELETE.
+023700     ADD 1 TO WS-DELETE-COUNT.
+023800     MOVE WS-CREATMST-ID           TO DTL-ID.
+023900     MOVE "DELETE"                 TO DTL-EXCEPTION.
+024000     MOVE CREATER_NAME OF CREATER-RECORD TO DTL-MASTER-NAME.
+024100     MOVE SPACES                   TO DTL-HR-NAME.
+024200     PERFORM 2700-WRITE-DETAIL THRU 2700-EXIT.
+024300 2500-EXIT.
+024400     EXIT.
+024500*
+024600****************************************************************
+024700* 2600-REPORT-ADD - THE ID IS IN THE HR EXTRACT BUT HAS NOT    *
+024800* YET BEEN ADDED TO CREATER-MASTER.                            *
+024900****************************************************************
+025000 2600-REPORT-ADD.
+025100     ADD 1 TO WS-ADD-COUNT.
+025200     MOVE WS-HREXTRT-ID            TO DTL-ID.
+025300     MOVE "ADD"                    TO DTL-EXCEPTION.
+025400     MOVE SPACES                   TO DTL-MASTER-NAME.
+025500     MOVE HREXTRT-NAME OF HREXTRT-RECORD TO DTL-HR-NAME.
+025600     PERFORM 2700-WRITE-DETAIL THRU 2700-EXIT.
+025700 2600-EXIT.
+025800     EXIT.
+025900*
+026000 2700-WRITE-DETAIL.
+026100     WRITE PRINT-LINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE
+026200         AT END-OF-PAGE
+026300             PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT
+026400     END-WRITE.
+026500 2700-EXIT.
+026600     EXIT.
+026700*
+026800****************************************************************
+026900* 9000-TERMINATE - PRINT THE EXCEPTION COUNTS AND CLOSE THE    *
+027000* FILES.                                                       *
+027100****************************************************************
+027200 9000-TERMINATE.
+027300     MOVE WS-ADD-COUNT       TO FTR-ADD-COUNT.
+027400     MOVE WS-DELETE-COUNT    TO FTR-DELETE-COUNT.
+027500     MOVE WS-MISMATCH-COUNT  TO FTR-MISMATCH-COUNT.
+027600     WRITE PRINT-LINE FROM FOOTER-LINE AFTER ADVANCING 2 LINES.
+027700     CLOSE CREATER-MASTER.
+027800     CLOSE HR-EXTRACT.
+027900     CLOSE PRINT-FILE.
+028000 9000-EXIT.
+028100     EXIT.
