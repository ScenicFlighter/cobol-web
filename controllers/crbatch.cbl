@@ -0,0 +1,339 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.          CRBATCH.
+000300 AUTHOR.              R HARTLEY.
+000400 INSTALLATION.        DATA CONTROL - CREATER MAINTENANCE.
+000500 DATE-WRITTEN.        2026-08-09.
+000600 DATE-COMPILED.       2026-08-09.
+000700****************************************************************
+000800* CRBATCH - BATCH LOAD OF CREATER-MASTER FROM CREATER-TRANS    *
+000900*                                                              *
+001000* READS A CREATER-TRANS FILE OF ID/NAME/ROLE/STATUS/EFF-DATE   *
+001100* TRANSACTIONS PREPARED UPSTREAM AND ADDS EACH ONE TO          *
+001200* CREATER-MASTER, IN PLACE OF THE INTERACTIVE ACCEPT PATH      *
+001300* USED BY INDEX. EVERY SUCCESSFUL ADD IS LOGGED TO             *
+001400* CREATER-AUDIT THE SAME AS AN ON-LINE ADD.                    *
+001500****************************************************************
+001600* MODIFICATION HISTORY
+001700*   2026-08-09  RSH  INITIAL VERSION
+001800*   2026-08-09  RSH  ADDED CHECKPOINT/RESTART - THE LAST
+001900*                    CREATER_ID SUCCESSFULLY ADDED IS SAVED TO
+002000*                    CREATER-RESTART EVERY CHECKPOINT INTERVAL
+002100*                    SO A RERUN AFTER AN ABEND SKIPS PAST
+002200*                    TRANSACTIONS ALREADY LOADED.
+002300*   2026-08-09  RSH  THE FINAL CHECKPOINT AT TERMINATION NOW
+002400*                    SAVES THE LAST CREATER_ID ACTUALLY WRITTEN
+002500*                    TO CREATER-MASTER RATHER THAN THE LAST ONE
+002600*                    READ FROM CREATER-TRANS, SO A TRAILING
+002700*                    REJECTED TRANSACTION CANNOT POISON THE
+002800*                    RESTART POINT. CREATER-RESTART IS NOW
+002900*                    OPENED I-O ONCE FOR THE WHOLE RUN AND
+003000*                    REWRITTEN AT EACH CHECKPOINT INSTEAD OF
+003100*                    BEING REOPENED FOR OUTPUT EVERY TIME, SO
+003200*                    ONLY EVER ONE CHECKPOINT RECORD EXISTS.
+003300****************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.     IBM-370.
+003700 OBJECT-COMPUTER.     IBM-370.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT CREATER-TRANS   ASSIGN TO CREATRAN
+004100            ORGANIZATION IS SEQUENTIAL
+004200            FILE STATUS IS WS-CRTRANS-STATUS.
+004300     SELECT CREATER-MASTER  ASSIGN TO CREATMST
+004400            ORGANIZATION IS INDEXED
+004500            ACCESS MODE IS DYNAMIC
+004600            RECORD KEY IS CREATER_ID OF CREATER-RECORD
+004700            FILE STATUS IS WS-CREATMST-STATUS.
+004800     SELECT CREATER-AUDIT   ASSIGN TO CREAUDIT
+004900            ORGANIZATION IS SEQUENTIAL
+005000            FILE STATUS IS WS-CREAUDIT-STATUS.
+005100     SELECT CREATER-RESTART ASSIGN TO CRRESTRT
+005200            ORGANIZATION IS SEQUENTIAL
+005300            FILE STATUS IS WS-CRRESTRT-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  CREATER-TRANS
+005700     LABEL RECORDS ARE STANDARD.
+005800     COPY CRTRANS.
+005900*
+006000 FD  CREATER-MASTER
+006100     LABEL RECORDS ARE STANDARD.
+006200     COPY CREATER.
+006300*
+006400 FD  CREATER-AUDIT
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY CRAUDIT.
+006700*
+006800 FD  CREATER-RESTART
+006900     LABEL RECORDS ARE STANDARD.
+007000     COPY CRRESTRT.
+007100*
+007200 WORKING-STORAGE SECTION.
+007300 01  WS-CRTRANS-STATUS          PIC XX.
+007400     88  WS-CRTRANS-OK              VALUE "00".
+007500     88  WS-CRTRANS-EOF             VALUE "10".
+007600*
+007700 01  WS-CREATMST-STATUS         PIC XX.
+007800     88  WS-CREATMST-OK              VALUE "00".
+007900     88  WS-CREATMST-NOT-FOUND       VALUE "35".
+008000     88  WS-CREATMST-DUP-KEY         VALUE "22".
+008100*
+008200 01  WS-CREAUDIT-STATUS         PIC XX.
+008300     88  WS-CREAUDIT-OK              VALUE "00".
+008400     88  WS-CREAUDIT-NOT-FOUND       VALUE "35".
+008500*
+008600 01  WS-CRRESTRT-STATUS         PIC XX.
+008700     88  WS-CRRESTRT-OK              VALUE "00".
+008800     88  WS-CRRESTRT-NOT-FOUND       VALUE "35".
+008900*
+009000 01  WS-EOF-SW                  PIC X       VALUE "N".
+009100     88  WS-EOF                       VALUE "Y".
+009200*
+009300 01  WS-RESTART-SW              PIC X       VALUE "N".
+009400     88  WS-RESTART-MODE              VALUE "Y".
+009500 01  WS-LAST-PROCESSED-ID       PIC X       VALUE SPACES.
+009600 01  WS-LAST-ADDED-ID           PIC X       VALUE SPACES.
+009700 01  WS-CHECKPOINT-INTERVAL     PIC 9(04)   VALUE 0100.
+009800 01  WS-SINCE-CHECKPOINT        PIC 9(04)   VALUE ZERO.
+009900*
+010000 01  WS-OPERATOR-ID             PIC X(08)   VALUE "BATCH".
+010100 01  WS-READ-COUNT              PIC 9(06)   VALUE ZERO.
+010200 01  WS-ADD-COUNT               PIC 9(06)   VALUE ZERO.
+010300 01  WS-REJECT-COUNT            PIC 9(06)   VALUE ZERO.
+010400*
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-PROCESS-RECS THRU 2000-EXIT UNTIL WS-EOF.
+010900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011000     STOP RUN.
+011100*
+011200****************************************************************
+011300* 1000-INITIALIZE - OPEN THE TRANSACTION, MASTER AND AUDIT     *
+011400* FILES (CREATING CREATER-MASTER OR CREATER-AUDIT IF THIS IS   *
+011500* THE FIRST RUN AND EITHER DATASET DOES NOT YET EXIST), CHECK  *
+011600* CREATER-RESTART FOR A CHECKPOINT LEFT BY A PRIOR ABENDED     *
+011700* RUN, AND PRIME THE FIRST TRANSACTION TO BE PROCESSED.        *
+011800****************************************************************
+011900 1000-INITIALIZE.
+012000     OPEN INPUT CREATER-TRANS.
+012100     OPEN I-O CREATER-MASTER.
+012200     IF WS-CREATMST-NOT-FOUND
+012300         OPEN OUTPUT CREATER-MASTER
+012400         CLOSE CREATER-MASTER
+012500         OPEN I-O CREATER-MASTER
+012600     END-IF.
+012700     OPEN EXTEND CREATER-AUDIT.
+012800     IF WS-CREAUDIT-NOT-FOUND
+012900         OPEN OUTPUT CREATER-AUDIT
+013000         CLOSE CREATER-AUDIT
+013100         OPEN EXTEND CREATER-AUDIT
+013200     END-IF.
+013300     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+013400     PERFORM 2200-READ-TRANS THRU 2200-EXIT.
+013500     IF WS-RESTART-MODE
+013600         PERFORM 2250-SKIP-PROCESSED THRU 2250-EXIT
+013700     END-IF.
+013800 1000-EXIT.
+013900     EXIT.
+014000*
+014100****************************************************************
+014200* 1100-CHECK-RESTART - IF CREATER-RESTART EXISTS FROM A PRIOR  *
+014300* RUN, READ ITS ONE CHECKPOINT RECORD AND SWITCH THE PROGRAM   *
+014400* INTO RESTART MODE SO ALREADY-PROCESSED TRANSACTIONS ARE      *
+014500* SKIPPED. IF IT DOES NOT EXIST, THIS IS A NORMAL FULL RUN.    *
+014600* EITHER WAY, CREATER-RESTART IS LEFT OPEN I-O AND PRIMED WITH *
+014700* A READ OF ITS ONE RECORD SO 8600-WRITE-RESTART CAN REWRITE   *
+014800* THAT RECORD IN PLACE FOR THE REST OF THE RUN INSTEAD OF      *
+014900* REOPENING THE FILE FOR OUTPUT AT EVERY CHECKPOINT.           *
+015000****************************************************************
+015100 1100-CHECK-RESTART.
+015200     OPEN INPUT CREATER-RESTART.
+015300     IF WS-CRRESTRT-NOT-FOUND
+015400         CLOSE CREATER-RESTART
+015500         PERFORM 1150-CREATE-RESTART THRU 1150-EXIT
+015600     ELSE
+015700         READ CREATER-RESTART
+015800             AT END
+015900                 CLOSE CREATER-RESTART
+016000                 PERFORM 1150-CREATE-RESTART THRU 1150-EXIT
+016100             NOT AT END
+016200                 MOVE "Y" TO WS-RESTART-SW
+016300                 MOVE CRRESTRT-LAST-ID TO WS-LAST-PROCESSED-ID
+016400                 MOVE CRRESTRT-ADD-COUNT TO WS-ADD-COUNT
+016500                 DISPLAY "RESTARTING AFTER CREATER ID "
+016600                         WS-LAST-PROCESSED-ID
+016700                 CLOSE CREATER-RESTART
+016800         END-READ
+016900     END-IF.
+017000     OPEN I-O CREATER-RESTART.
+017100     READ CREATER-RESTART.
+017200 1100-EXIT.
+017300     EXIT.
+017400*
+017500****************************************************************
+017600* 1150-CREATE-RESTART - CREATER-RESTART DOES NOT YET HAVE A     *
+017700* CHECKPOINT RECORD (EITHER THE DATASET IS BRAND NEW OR IT WAS  *
+017800* ALLOCATED BUT NEVER WRITTEN TO). WRITE A ZERO/BLANK           *
+017900* PLACEHOLDER RECORD SO 1100-CHECK-RESTART CAN OPEN THE FILE    *
+018000* I-O AND PRIME IT WITH A READ BEFORE THE FIRST CHECKPOINT.     *
+018100****************************************************************
+018200 1150-CREATE-RESTART.
+018300     MOVE SPACE TO CRRESTRT-LAST-ID.
+018400     MOVE ZERO TO CRRESTRT-ADD-COUNT.
+018500     OPEN OUTPUT CREATER-RESTART.
+018600     WRITE CRRESTRT-RECORD.
+018700     CLOSE CREATER-RESTART.
+018800 1150-EXIT.
+018900     EXIT.
+019000*
+019100****************************************************************
+019200* 2250-SKIP-PROCESSED - READ PAST TRANSACTIONS THAT WERE       *
+019300* ALREADY ADDED TO CREATER-MASTER BEFORE THE PRIOR RUN         *
+019400* ABENDED, STOPPING JUST AFTER THE CHECKPOINTED CREATER ID.    *
+019500****************************************************************
+019600 2250-SKIP-PROCESSED.
+019700     PERFORM 2200-READ-TRANS THRU 2200-EXIT
+019800         UNTIL WS-EOF
+019900            OR CRTRANS-ID = WS-LAST-PROCESSED-ID.
+020000     IF NOT WS-EOF
+020100         PERFORM 2200-READ-TRANS THRU 2200-EXIT
+020200     END-IF.
+020300 2250-EXIT.
+020400     EXIT.
+020500*
+020600****************************************************************
+020700* 2000-PROCESS-RECS - ADD ONE TRANSACTION TO CREATER-MASTER    *
+020800* AND READ THE NEXT TRANSACTION.                               *
+020900****************************************************************
+021000 2000-PROCESS-RECS.
+021100     PERFORM 2300-WRITE-CREATER THRU 2300-EXIT.
+021200     PERFORM 2200-READ-TRANS THRU 2200-EXIT.
+021300 2000-EXIT.
+021400     EXIT.
+021500*
+021600 2200-READ-TRANS.
+021700     READ CREATER-TRANS
+021800         AT END
+021900             MOVE "Y" TO WS-EOF-SW
+022000         NOT AT END
+022100             ADD 1 TO WS-READ-COUNT
+022200     END-READ.
+022300 2200-EXIT.
+022400     EXIT.
+022500*
+022600****************************************************************
+022700* 2300-WRITE-CREATER - REJECT A TRANSACTION WITH A BLANK OR     *
+022800* LOW-VALUE ID THE SAME AS THE INTERACTIVE PATH WOULD, ELSE     *
+022900* MOVE IT TO THE CREATER-MASTER RECORD AREA AND WRITE IT,       *
+023000* LOGGING THE ADD TO CREATER-AUDIT WHEN IT SUCCEEDS.            *
+023100****************************************************************
+023200 2300-WRITE-CREATER.
+023300     IF CRTRANS-ID = SPACE OR LOW-VALUE
+023400         ADD 1 TO WS-REJECT-COUNT
+023500         DISPLAY "TRANSACTION WITH A BLANK CREATER ID SKIPPED"
+023600     ELSE
+023700         MOVE CRTRANS-ID   TO CREATER_ID OF CREATER-RECORD
+023800         MOVE CRTRANS-NAME TO CREATER_NAME OF CREATER-RECORD
+023900         MOVE CRTRANS-ROLE TO CREATER-ROLE OF CREATER-RECORD
+024000         MOVE CRTRANS-STATUS
+024100             TO CREATER-STATUS OF CREATER-RECORD
+024200         MOVE CRTRANS-EFF-DATE
+024300             TO CREATER-EFF-DATE OF CREATER-RECORD
+024400         WRITE CREATER-RECORD
+024500             INVALID KEY
+024600                 ADD 1 TO WS-REJECT-COUNT
+024700                 DISPLAY "CREATER ID " CRTRANS-ID
+024800                         " ALREADY ON FILE - TRANSACTION SKIPPED"
+024900             NOT INVALID KEY
+025000                 ADD 1 TO WS-ADD-COUNT
+025100                 MOVE CRTRANS-ID TO WS-LAST-ADDED-ID
+025200                 MOVE "ADD"
+025300                     TO CRAUDIT-ACTION OF CRAUDIT-RECORD
+025400                 MOVE CRTRANS-ID
+025500                     TO CRAUDIT-CREATER-ID OF CRAUDIT-RECORD
+025600                 MOVE SPACES
+025700                     TO CRAUDIT-BEFORE-NAME OF CRAUDIT-RECORD
+025800                 MOVE CRTRANS-NAME
+025900                     TO CRAUDIT-AFTER-NAME OF CRAUDIT-RECORD
+026000                 MOVE SPACES
+026100                     TO CRAUDIT-BEFORE-ROLE OF CRAUDIT-RECORD
+026200                 MOVE CRTRANS-ROLE
+026300                     TO CRAUDIT-AFTER-ROLE OF CRAUDIT-RECORD
+026400                 MOVE SPACE
+026500                     TO CRAUDIT-BEFORE-STATUS OF CRAUDIT-RECORD
+026600                 MOVE CRTRANS-STATUS
+026700                     TO CRAUDIT-AFTER-STATUS OF CRAUDIT-RECORD
+026800                 MOVE ZERO
+026900                     TO CRAUDIT-BEFORE-EFF-DATE OF CRAUDIT-RECORD
+027000                 MOVE CRTRANS-EFF-DATE
+027100                     TO CRAUDIT-AFTER-EFF-DATE OF CRAUDIT-RECORD
+027200                 PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+027300                 PERFORM 8500-CHECKPOINT THRU 8500-EXIT
+027400         END-WRITE
+027500     END-IF.
+027600 2300-EXIT.
+027700     EXIT.
+027800*
+027900****************************************************************
+028000* 8000-WRITE-AUDIT - STAMP THE CURRENT DATE, TIME AND OPERATOR *
+028100* ID ONTO THE AUDIT RECORD BUILT BY THE CALLER AND APPEND IT   *
+028200* TO CREATER-AUDIT.                                            *
+028300****************************************************************
+028400 8000-WRITE-AUDIT.
+028500     ACCEPT CRAUDIT-DATE OF CRAUDIT-RECORD FROM DATE YYYYMMDD.
+028600     ACCEPT CRAUDIT-TIME OF CRAUDIT-RECORD FROM TIME.
+028700     MOVE WS-OPERATOR-ID
+028800         TO CRAUDIT-OPERATOR-ID OF CRAUDIT-RECORD.
+028900     WRITE CRAUDIT-RECORD.
+029000 8000-EXIT.
+029100     EXIT.
+029200*
+029300****************************************************************
+029400* 8500-CHECKPOINT - RECORD THE CREATER ID JUST ADDED AS THE    *
+029500* RESTART POINT EVERY WS-CHECKPOINT-INTERVAL ADDS, SO A RERUN  *
+029600* AFTER AN ABEND HAS SOMEWHERE TO PICK UP FROM.                *
+029700****************************************************************
+029800 8500-CHECKPOINT.
+029900     ADD 1 TO WS-SINCE-CHECKPOINT.
+030000     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+030100         PERFORM 8600-WRITE-RESTART THRU 8600-EXIT
+030200         MOVE ZERO TO WS-SINCE-CHECKPOINT
+030300     END-IF.
+030400 8500-EXIT.
+030500     EXIT.
+030600*
+030700****************************************************************
+030800* 8600-WRITE-RESTART - REWRITE THE ONE-RECORD CREATER-RESTART  *
+030900* FILE WITH THE LAST CREATER ID SUCCESSFULLY ADDED AND THE     *
+031000* RUNNING ADD COUNT. THE FILE IS OPENED I-O AND PRIMED WITH A  *
+031100* READ ONCE, BY 1100-CHECK-RESTART, SO EVERY CHECKPOINT HERE   *
+031200* REWRITES THAT SAME RECORD IN PLACE RATHER THAN REOPENING     *
+031300* THE FILE FOR OUTPUT AND RISKING A SECOND RECORD BEING        *
+031400* APPENDED AFTER IT.                                           *
+031500****************************************************************
+031600 8600-WRITE-RESTART.
+031700     MOVE WS-LAST-ADDED-ID TO CRRESTRT-LAST-ID.
+031800     MOVE WS-ADD-COUNT TO CRRESTRT-ADD-COUNT.
+031900     REWRITE CRRESTRT-RECORD.
+032000 8600-EXIT.
+032100     EXIT.
+032200*
+032300****************************************************************
+032400* 9000-TERMINATE - WRITE A FINAL CHECKPOINT, DISPLAY THE RUN   *
+032500* TOTALS AND CLOSE THE FILES.                                  *
+032600****************************************************************
+032700 9000-TERMINATE.
+032800     IF WS-ADD-COUNT > ZERO
+032900         PERFORM 8600-WRITE-RESTART THRU 8600-EXIT
+033000     END-IF.
+033100     DISPLAY "CREATER-TRANS RECORDS READ    : " WS-READ-COUNT.
+033200     DISPLAY "CREATER-MASTER RECORDS ADDED  : " WS-ADD-COUNT.
+033300     DISPLAY "TRANSACTIONS REJECTED         : " WS-REJECT-COUNT.
+033400     CLOSE CREATER-TRANS.
+033500     CLOSE CREATER-MASTER.
+033600     CLOSE CREATER-AUDIT.
+033700     CLOSE CREATER-RESTART.
+033800 9000-EXIT.
+033900     EXIT.
