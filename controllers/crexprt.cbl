@@ -0,0 +1,117 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.          CREXPRT.
+000300 AUTHOR.              R HARTLEY.
+000400 INSTALLATION.        DATA CONTROL - CREATER MAINTENANCE.
+000500 DATE-WRITTEN.        2026-08-09.
+000600 DATE-COMPILED.       2026-08-09.
+000700****************************************************************
+000800* CREXPRT - CREATER-MASTER DOWNSTREAM EXPORT                   *
+000900*                                                              *
+001000* READS CREATER-MASTER (IN ASCENDING CREATER_ID SEQUENCE) AND  *
+001100* WRITES A FIXED-WIDTH EXTRACT OF ID, NAME, ROLE, STATUS AND   *
+001200* EFFECTIVE DATE FOR THE DOWNSTREAM TEAMS THAT PICK UP A       *
+001300* CREATER FEED, IN PLACE OF HAND-TYPED LISTS. RUN ON A         *
+001400* SCHEDULE BY JCL, NOT INTERACTIVELY.                          *
+001500****************************************************************
+001600* MODIFICATION HISTORY
+001700*   2026-08-09  RSH  INITIAL VERSION
+001800****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.     IBM-370.
+002200 OBJECT-COMPUTER.     IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CREATER-MASTER  ASSIGN TO CREATMST
+002600            ORGANIZATION IS INDEXED
+002700            ACCESS MODE IS SEQUENTIAL
+002800            RECORD KEY IS CREATER_ID OF CREATER-RECORD
+002900            FILE STATUS IS WS-CREATMST-STATUS.
+003000     SELECT EXPORT-FILE     ASSIGN TO CREXPORT
+003100            ORGANIZATION IS SEQUENTIAL
+003200            FILE STATUS IS WS-CREXPORT-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CREATER-MASTER
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY CREATER.
+003800*
+003900 FD  EXPORT-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY CREXPORT.
+004200*
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-CREATMST-STATUS         PIC XX.
+004500     88  WS-CREATMST-OK             VALUE "00".
+004600     88  WS-CREATMST-EOF            VALUE "10".
+004700*
+004800 01  WS-CREXPORT-STATUS         PIC XX.
+004900     88  WS-CREXPORT-OK             VALUE "00".
+005000*
+005100 01  WS-EOF-SW                  PIC X       VALUE "N".
+005200     88  WS-EOF                       VALUE "Y".
+005300*
+005400 01  WS-EXPORT-COUNT            PIC 9(06)   VALUE ZERO.
+005500*
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-RECS THRU 2000-EXIT UNTIL WS-EOF.
+006000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006100     STOP RUN.
+006200*
+006300****************************************************************
+006400* 1000-INITIALIZE - OPEN THE FILES AND PRIME THE FIRST         *
+006500* CREATER-MASTER RECORD.                                       *
+006600****************************************************************
+006700 1000-INITIALIZE.
+006800     OPEN INPUT  CREATER-MASTER.
+006900     OPEN OUTPUT EXPORT-FILE.
+007000     PERFORM 2200-READ-CREATER THRU 2200-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300*
+007400****************************************************************
+007500* 2000-PROCESS-RECS - WRITE ONE EXPORT RECORD PER CREATER AND  *
+007600* READ THE NEXT CREATER-MASTER RECORD.                         *
+007700****************************************************************
+007800 2000-PROCESS-RECS.
+007900     PERFORM 2300-WRITE-EXPORT THRU 2300-EXIT.
+008000     PERFORM 2200-READ-CREATER THRU 2200-EXIT.
+008100 2000-EXIT.
+008200     EXIT.
+008300*
+008400 2200-READ-CREATER.
+008500     READ CREATER-MASTER
+008600         AT END
+008700             MOVE "Y" TO WS-EOF-SW
+008800     END-READ.
+008900 2200-EXIT.
+009000     EXIT.
+009100*
+009200****************************************************************
+009300* 2300-WRITE-EXPORT - MOVE THE CURRENT CREATER-MASTER RECORD   *
+009400* TO THE EXPORT RECORD AREA AND WRITE IT.                      *
+009500****************************************************************
+009600 2300-WRITE-EXPORT.
+009700     MOVE CREATER_ID OF CREATER-RECORD     TO CREXPORT-ID.
+009800     MOVE CREATER_NAME OF CREATER-RECORD   TO CREXPORT-NAME.
+009900     MOVE CREATER-ROLE OF CREATER-RECORD   TO CREXPORT-ROLE.
+010000     MOVE CREATER-STATUS OF CREATER-RECORD TO CREXPORT-STATUS.
+010100     MOVE CREATER-EFF-DATE OF CREATER-RECORD
+010200         TO CREXPORT-EFF-DATE.
+010300     WRITE CREXPORT-RECORD.
+010400     ADD 1 TO WS-EXPORT-COUNT.
+010500 2300-EXIT.
+010600     EXIT.
+010700*
+010800****************************************************************
+010900* 9000-TERMINATE - DISPLAY THE EXPORT COUNT AND CLOSE THE      *
+011000* FILES.                                                       *
+011100****************************************************************
+011200 9000-TERMINATE.
+011300     DISPLAY "CREATER-MASTER RECORDS EXPORTED : " WS-EXPORT-COUNT.
+011400     CLOSE CREATER-MASTER.
+011500     CLOSE EXPORT-FILE.
+011600 9000-EXIT.
+011700     EXIT.
